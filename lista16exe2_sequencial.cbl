@@ -19,11 +19,36 @@
        input-output section.
        file-control.
 
-           select arqEstados assign to "arqEstados.txt" *> associando arquivo logico
-           organization is line sequential              *> forma de organizacao dos dados
-           access mode is sequential                    *> forma de tratamento dos dados
-           lock mode is automatic                       *> forma de tratamento dead lock (evita que duas pessoas mexam no arquivo ao mesmo tempo)
-           file status is ws-fs-arqEstados.             *> file status (nessa variavel vai aparecer o codigo de status do arquivo. se for diferente de 0, eh erro.)
+           select arqEstados assign to "arqEstados.dat" *> arquivo indexado de estados/capitais
+           organization is indexed                      *> forma de organizacao dos dados
+           access mode is dynamic                       *> permite leitura sequencial (carga) e por chave (sorteio)
+           record key is fd-cod-estado                   *> chave eh o codigo (UF) do estado
+           lock mode is automatic                        *> forma de tratamento dead lock (evita que duas pessoas mexam no arquivo ao mesmo tempo)
+           file status is ws-fs-arqEstados.              *> file status (nessa variavel vai aparecer o codigo de status do arquivo. se for diferente de 0, eh erro.)
+
+           select arqHistorico assign to "arqHistorico.dat" *> historico de pontuacao acumulada por jogador
+           organization is indexed
+           access mode is dynamic
+           record key is fd-hist-nome-jog
+           lock mode is automatic
+           file status is ws-fs-arqHistorico.
+
+           select arqErrosHist assign to "arqErrosHist.dat" *> historico de erros acumulados por estado, entre sessoes
+           organization is indexed
+           access mode is dynamic
+           record key is fd-erroshist-cod-estado
+           lock mode is automatic
+           file status is ws-fs-arqErrosHist.
+
+           select arqRelatorio assign to "relatorioFinal.txt" *> arquivo de arquivamento do relatorio final
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqRelatorio.
+
+           select arqCheckpoint assign to "arqCheckpoint.txt" *> retrato da partida em andamento, para retomar depois
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqCheckpoint.
 
 
        i-o-control.
@@ -35,45 +60,143 @@
        file section.
        fd arqEstados.
        01 fd-estados.
+           05 fd-cod-estado                        pic X(02).
            05 fd-estado                            pic X(25).
            05 fd-capital                           pic X(25).
+           05 fd-regiao                            pic X(12).
+
+       fd arqHistorico.
+       01 fd-historico.
+           05 fd-hist-nome-jog                     pic X(25).
+           05 fd-hist-pontos-tot                   pic 9(05).
+
+       fd arqErrosHist.
+       01 fd-erros-hist.
+           05 fd-erroshist-cod-estado              pic X(02).
+           05 fd-erroshist-qtd-erros               pic 9(05).
+
+       fd arqRelatorio.
+       01 fd-linha-relatorio                       pic x(80).
+
+       fd arqCheckpoint.
+       01 fd-checkpoint.
+           05 fd-ckpt-qtd-jogadores                pic 9(02).
+           05 fd-ckpt-regiao-filtro                pic x(12).
+           05 fd-ckpt-modo-jogo                    pic x(01).
+      *>       literal 30 deve acompanhar ws-max-jogadores-cap (working-storage);
+      *>       nao pode ser um identificador aqui por ficar na file section
+           05 fd-ckpt-ja-sorteado occurs 30.
+               10 fd-ckpt-ja-sorteado-est           pic x(01) occurs 26.
+           05 fd-ckpt-erros-estado                 pic 9(05) occurs 26.
+           05 fd-ckpt-ind-jog                      pic 9(02).
+      *>       literal 30 deve acompanhar ws-max-jogadores-cap (working-storage);
+      *>       nao pode ser um identificador aqui por ficar na file section
+           05 fd-ckpt-jogadores occurs 30.
+               10 fd-ckpt-nome-jog                 pic x(25).
+               10 fd-ckpt-pontos-jog               pic 9(05).
 
 
       *>----Variaveis de trabalho
        working-storage section.
 
+      *>   teto de jogadores por partida: unica constante que rege tanto o
+      *>   limite verificado em cadastrar-jogadores quanto o tamanho da
+      *>   tabela ws-jogadores (occurs depending on nao aceita identificador
+      *>   como limite superior nesta runtime, entao o registro do checkpoint
+      *>   -- fd-ckpt-jogadores, na file section -- mantem o literal 30 em
+      *>   paralelo e precisa ser ajustado junto se este valor mudar)
+       78 ws-max-jogadores-cap                     value 30.
+
        01  ws-estados occurs 26.
+           05 ws-cod-estado                        pic x(02).
            05 ws-estado                            pic x(25).
            05 ws-capital                           pic x(25).
-
-       01 ws-jogadores occurs 4.
+           05 ws-regiao                            pic x(12).
+           05 ws-regiao-norm                       pic x(12).
+
+       01 ws-erros-tab.
+          05 ws-erros-estado                       pic 9(05) value zero occurs 26.
+
+       01 ws-rank-erros occurs 26.
+          05 ws-rank-cod-estado                    pic x(02).
+          05 ws-rank-estado                        pic x(25).
+          05 ws-rank-qtd-erros                     pic 9(05) value zero.
+
+       01 ws-rank-erros-aux.
+          05 ws-rank-cod-estado-aux                pic x(02).
+          05 ws-rank-estado-aux                    pic x(25).
+          05 ws-rank-qtd-erros-aux                 pic 9(05) value zero.
+
+       01 ws-contadores.
+          05 ws-qtd-disponiveis                    pic 9(02) value zero.
+          05 ws-ind-aux                            pic 9(02) value zero.
+          05 ws-tentativas-sorteio                 pic 9(04) value zero.
+          05 ws-max-jogadores                      pic 9(02) value ws-max-jogadores-cap.
+          05 ws-qtd-jogadores                      pic 9(02) value zero.
+          05 ws-qtd-estados                        pic 9(02) value zero.
+
+       01 ws-jogadores occurs 1 to ws-max-jogadores-cap times depending on ws-qtd-jogadores.
           05 ws-nome-jog                           pic x(25).
-          05 ws-pontos                             pic 9(02) value zero.
+          05 ws-pontos                             pic 9(05) value zero.
 
        01 ws-jogadores-aux.
           05 ws-nome-jog-aux                       pic x(25).
-          05 ws-pontos-aux                         pic 9(02) value zero.
+          05 ws-pontos-aux                         pic 9(05) value zero.
+
+      *>   uma cartela de estados-ja-sorteados por jogador (nao uma unica
+      *>   cartela compartilhada), para cada jogador ter sua propria volta
+      *>   completa pelos 26 estados, independente da vez dos demais
+       01 ws-ja-sorteado-tab occurs 1 to ws-max-jogadores-cap times depending on ws-qtd-jogadores.
+          05 ws-ja-sorteado                        pic x(01) occurs 26.
 
 
        01 ws-indices.
           05 ws-ind-est                            pic 9(02).
-          05 ws-ind-jog                            pic 9(01).
+          05 ws-ind-jog                            pic 9(02).
+          05 ws-ind-rank                           pic 9(02).
+          05 ws-ind-ckpt-est                       pic 9(02).
+          05 ws-ind-ckpt-jog                       pic 9(02).
+          05 ws-ind-jog-retomado                   pic 9(02) value zero.
+          05 ws-ind-jog-inicio                     pic 9(02).
 
        01 ws-tela-menu.
           05 ws-cadastro-jogadores                 pic x(01).
           05 ws-jogar                              pic x(01).
+          05 ws-manter-estados                     pic x(01).
+          05 ws-regiao-filtro                      pic x(12).
+          05 ws-modo-jogo                          pic x(01).
+             88 modo-normal                        value "N".
+             88 modo-inverso                       value "I".
+
+       01 ws-tela-retomar-grp.
+          05 ws-retomar-jogo                       pic x(01).
+
+       01 ws-tela-manter-estados.
+          05 ws-manter-cod-estado                  pic x(02).
+          05 ws-manter-estado                      pic x(25).
+          05 ws-manter-capital                     pic x(25).
+          05 ws-manter-regiao                      pic x(12).
+          05 ws-manter-incluir                     pic x(01).
+          05 ws-manter-alterar                     pic x(01).
+          05 ws-manter-excluir                     pic x(01).
 
 
        01 ws-tela-jogo.
           05 ws-capital-jog                        pic x(25).
-          05 ws-estado-sorteado                    pic x(25).
-          05 ws-pontos-jogador                     pic 9(02).
+          05 ws-valor-exibido                      pic x(25).
+          05 ws-pergunta-jog                       pic x(40).
+          05 ws-pontos-jogador                     pic 9(05).
 
 
        01 ws-uso-comum.
           05 ws-sair                               pic x(01).
           05 ws-msn                                pic x(50).
           05 ws-nome-jogador                       pic x(25).
+          05 ws-ver-erros                          pic x(01).
+
+       01 ws-normalizacao.
+          05 ws-texto-norm                         pic x(25).
+          05 ws-resposta-norm                      pic x(25).
 
        01 sorteio.
           05  semente                              pic  9(08).
@@ -88,10 +211,30 @@
        77 ws-ind-arq                               pic 9(02).
 
        77 ws-fs-arqEstados                         pic 9(02).
+       77 ws-fs-arqHistorico                       pic 9(02).
+       77 ws-fs-arqErrosHist                       pic 9(02).
+       77 ws-fs-arqRelatorio                       pic 9(02).
+       77 ws-fs-arqCheckpoint                      pic 9(02).
+
+       77 ws-checkpoint-existe                     pic x(01) value "N".
+          88 existe-checkpoint                     value "S".
+          88 nao-existe-checkpoint                 value "N".
+
+       77 ws-regiao-encontrada                     pic x(01) value "N".
+          88 regiao-encontrada                     value "S".
+          88 regiao-nao-encontrada                 value "N".
+
+       77 ws-nome-duplicado                        pic x(01) value "N".
+          88 nome-duplicado                        value "S".
+          88 nome-nao-duplicado                    value "N".
        77 ws-msn-erro-ofsset                       pic 9(02).
        77 ws-msn-erro-cod                          pic 9(02).
        77 ws-msn-erro-text                         pic X(42).
 
+       77 ws-data-atual                            pic 9(08).
+       77 ws-hora-atual                            pic 9(08).
+       77 ws-linha-relatorio                       pic x(80).
+
 
       *>----Variaveis para comunica��o entre programas
        linkage section.
@@ -109,11 +252,30 @@
            05 line 03 col 01 value "      MENU                                                                       ".
            05 line 04 col 01 value "        [ ]Cadastro de Jogadores                                                 ".
            05 line 05 col 01 value "        [ ]Jogar                                                                 ".
+           05 line 06 col 01 value "        Regiao (em branco = todas):                                              ".
+           05 line 07 col 01 value "        Modo Inverso (mostra capital, pergunta estado) [ ]:                      ".
+           05 line 08 col 01 value "        [ ]Manter Estados                                                       ".
+           05 line 09 col 01 value "                                                                                 ".
 
 
            05 sc-sair-menu           line 01  col 71 pic x(01) using ws-sair               foreground-color 12.
            05 sc-cadastro-jogadores  line 04  col 10 pic x(01) using ws-cadastro-jogadores foreground-color 15.
            05 sc-jogar               line 05  col 10 pic x(01) using ws-jogar              foreground-color 15.
+           05 sc-regiao-filtro-menu  line 06  col 38 pic x(12) using ws-regiao-filtro      foreground-color 15.
+           05 sc-modo-jogo-menu      line 07  col 57 pic x(01) using ws-modo-jogo          foreground-color 15.
+           05 sc-manter-estados      line 08  col 10 pic x(01) using ws-manter-estados     foreground-color 15.
+           05 sc-msn-menu            line 09  col 09 pic x(50) from  ws-msn                foreground-color 12.
+
+
+       01  sc-tela-retomar.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 02 col 01 value "                      Foi encontrado um jogo salvo anteriormente                ".
+           05 line 04 col 01 value "        Deseja retomar o jogo salvo (S/N)?                                       ".
+
+           05 sc-confirma-retomar   line 04  col 46 pic x(01) using ws-retomar-jogo foreground-color 15.
 
        01  sc-tela-cad-jogador.
       *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
@@ -140,7 +302,7 @@
            05 line 02 col 01 value "                           Quiz Estados Brasileiros                              ".
            05 line 03 col 01 value "                                                                                 ".
            05 line 04 col 01 value "      Jogador  :                                   Pontos Acumulados:            ".
-           05 line 06 col 01 value "      Qual e a capital do estado:                                                ".
+           05 line 06 col 01 value "                                                                                 ".
            05 line 07 col 01 value "      Resposta :                                                                 ".
 
 
@@ -149,8 +311,9 @@
 
            05 sc-sair-jog             line 01  col 71 pic x(01) using ws-sair            foreground-color 12.
            05 sc-nome-jog             line 04  col 17 pic x(25) from  ws-nome-jogador    foreground-color 12.
-           05 sc-pontos-jog           line 04  col 71 pic 9(02) from  ws-pontos-jogador  foreground-color 12.
-           05 sc-estado-sorteado-jog  line 06  col 34 pic x(25) from  ws-estado-sorteado foreground-color 12.
+           05 sc-pontos-jog           line 04  col 71 pic 9(05) from  ws-pontos-jogador  foreground-color 12.
+           05 sc-pergunta-jog         line 06  col 07 pic x(40) from  ws-pergunta-jog    foreground-color 15.
+           05 sc-valor-exibido-jog    line 06  col 48 pic x(25) from  ws-valor-exibido   foreground-color 12.
            05 sc-resposta-jog         line 07  col 17 pic x(25) using ws-capital-jog     foreground-color 12.
            05 sc-msn-jog              line 22  col 16 pic x(50) from  ws-msn             foreground-color 12.
 
@@ -167,21 +330,141 @@
            05 line 05 col 01 value "  Terceiro colocado:                                        Pontos:              ".
            05 line 06 col 01 value "  Segundo colocado :                                        Pontos:              ".
            05 line 07 col 01 value "  Vencedor         :                                        Pontos:              ".
+           05 line 09 col 01 value "                                         [ ]Ver estados com mais erros           ".
            05 line 22 col 01 value "              [__________________________________________________]               ".
 
 
            05 sc-sair-rel         line 01  col 71 pic x(01) using ws-sair        foreground-color 12.
+           05 sc-ver-erros-rel    line 09  col 43 pic x(01) using ws-ver-erros   foreground-color 12.
            05 sc-nome-jog4-rel    line 04  col 21 pic x(25) from  ws-nome-jog(4) foreground-color 12.
-           05 sc-pontos-jog4-rel  line 04  col 68 pic 9(02) from  ws-pontos(4)   foreground-color 12.
+           05 sc-pontos-jog4-rel  line 04  col 68 pic 9(05) from  ws-pontos(4)   foreground-color 12.
            05 sc-nome-jog3-rel    line 05  col 21 pic x(25) from  ws-nome-jog(3) foreground-color 12.
-           05 sc-pontos-jog3-rel  line 05  col 68 pic 9(02) from  ws-pontos(3)   foreground-color 12.
+           05 sc-pontos-jog3-rel  line 05  col 68 pic 9(05) from  ws-pontos(3)   foreground-color 12.
 
            05 sc-nome-jog2-rel    line 06  col 21 pic x(25) from ws-nome-jog(2) foreground-color 12.
-           05 sc-pontos-jog2-rel  line 06  col 68 pic 9(02) from ws-pontos(2)   foreground-color 12.
+           05 sc-pontos-jog2-rel  line 06  col 68 pic 9(05) from ws-pontos(2)   foreground-color 12.
            05 sc-nome-jog1-rel    line 07  col 21 pic x(25) from ws-nome-jog(1) foreground-color 12.
-           05 sc-pontos-jog1-rel  line 07  col 68 pic 9(02) from ws-pontos(1)   foreground-color 12.
+           05 sc-pontos-jog1-rel  line 07  col 68 pic 9(05) from ws-pontos(1)   foreground-color 12.
            05 sc-msn-rel          line 22  col 16 pic x(50) from ws-msn         foreground-color 12.
 
+      *>   Variantes reduzidas do relatorio final, usadas quando a partida tem
+      *>   menos jogadores do que colocacoes fixas (evita ler ws-nome-jog/
+      *>   ws-pontos em indices alem de ws-qtd-jogadores)
+       01  sc-tela-relatorio-0.
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                                Resultados finais                                ".
+           05 line 04 col 01 value "  Nenhum jogador foi cadastrado nesta partida.                                   ".
+           05 line 09 col 01 value "                                         [ ]Ver estados com mais erros           ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+           05 sc-sair-rel0         line 01  col 71 pic x(01) using ws-sair        foreground-color 12.
+           05 sc-ver-erros-rel0    line 09  col 43 pic x(01) using ws-ver-erros   foreground-color 12.
+           05 sc-msn-rel0          line 22  col 16 pic x(50) from ws-msn          foreground-color 12.
+
+       01  sc-tela-relatorio-1.
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                                Resultados finais                                ".
+           05 line 07 col 01 value "  Vencedor         :                                        Pontos:              ".
+           05 line 09 col 01 value "                                         [ ]Ver estados com mais erros           ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+           05 sc-sair-rel1         line 01  col 71 pic x(01) using ws-sair        foreground-color 12.
+           05 sc-ver-erros-rel1    line 09  col 43 pic x(01) using ws-ver-erros   foreground-color 12.
+           05 sc-nome-jog1-rel1    line 07  col 21 pic x(25) from ws-nome-jog(1) foreground-color 12.
+           05 sc-pontos-jog1-rel1  line 07  col 68 pic 9(05) from ws-pontos(1)   foreground-color 12.
+           05 sc-msn-rel1          line 22  col 16 pic x(50) from ws-msn          foreground-color 12.
+
+       01  sc-tela-relatorio-2.
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                                Resultados finais                                ".
+           05 line 06 col 01 value "  Segundo colocado :                                        Pontos:              ".
+           05 line 07 col 01 value "  Vencedor         :                                        Pontos:              ".
+           05 line 09 col 01 value "                                         [ ]Ver estados com mais erros           ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+           05 sc-sair-rel2         line 01  col 71 pic x(01) using ws-sair        foreground-color 12.
+           05 sc-ver-erros-rel2    line 09  col 43 pic x(01) using ws-ver-erros   foreground-color 12.
+           05 sc-nome-jog2-rel2    line 06  col 21 pic x(25) from ws-nome-jog(2) foreground-color 12.
+           05 sc-pontos-jog2-rel2  line 06  col 68 pic 9(05) from ws-pontos(2)   foreground-color 12.
+           05 sc-nome-jog1-rel2    line 07  col 21 pic x(25) from ws-nome-jog(1) foreground-color 12.
+           05 sc-pontos-jog1-rel2  line 07  col 68 pic 9(05) from ws-pontos(1)   foreground-color 12.
+           05 sc-msn-rel2          line 22  col 16 pic x(50) from ws-msn          foreground-color 12.
+
+       01  sc-tela-relatorio-3.
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                                Resultados finais                                ".
+           05 line 05 col 01 value "  Terceiro colocado:                                        Pontos:              ".
+           05 line 06 col 01 value "  Segundo colocado :                                        Pontos:              ".
+           05 line 07 col 01 value "  Vencedor         :                                        Pontos:              ".
+           05 line 09 col 01 value "                                         [ ]Ver estados com mais erros           ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+           05 sc-sair-rel3         line 01  col 71 pic x(01) using ws-sair        foreground-color 12.
+           05 sc-ver-erros-rel3    line 09  col 43 pic x(01) using ws-ver-erros   foreground-color 12.
+           05 sc-nome-jog3-rel3    line 05  col 21 pic x(25) from ws-nome-jog(3) foreground-color 12.
+           05 sc-pontos-jog3-rel3  line 05  col 68 pic 9(05) from ws-pontos(3)   foreground-color 12.
+           05 sc-nome-jog2-rel3    line 06  col 21 pic x(25) from ws-nome-jog(2) foreground-color 12.
+           05 sc-pontos-jog2-rel3  line 06  col 68 pic 9(05) from ws-pontos(2)   foreground-color 12.
+           05 sc-nome-jog1-rel3    line 07  col 21 pic x(25) from ws-nome-jog(1) foreground-color 12.
+           05 sc-pontos-jog1-rel3  line 07  col 68 pic 9(05) from ws-pontos(1)   foreground-color 12.
+           05 sc-msn-rel3          line 22  col 16 pic x(50) from ws-msn          foreground-color 12.
+
+       01  sc-tela-manter-estados.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                        Manutencao de Estados/Capitais                          ".
+           05 line 04 col 01 value "      Codigo (UF):                                                              ".
+           05 line 05 col 01 value "      Estado     :                                                              ".
+           05 line 06 col 01 value "      Capital    :                                                              ".
+           05 line 07 col 01 value "      Regiao     :                                                              ".
+           05 line 09 col 01 value "        [ ]Incluir   [ ]Alterar   [ ]Excluir                                    ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+           05 sc-sair-manter        line 01  col 71 pic x(01) using ws-sair               foreground-color 12.
+           05 sc-cod-estado-manter  line 04  col 19 pic x(02) using ws-manter-cod-estado  foreground-color 12.
+           05 sc-estado-manter      line 05  col 19 pic x(25) using ws-manter-estado      foreground-color 12.
+           05 sc-capital-manter     line 06  col 19 pic x(25) using ws-manter-capital     foreground-color 12.
+           05 sc-regiao-manter      line 07  col 19 pic x(12) using ws-manter-regiao      foreground-color 12.
+           05 sc-incluir-manter     line 09  col 10 pic x(01) using ws-manter-incluir     foreground-color 15.
+           05 sc-alterar-manter     line 09  col 23 pic x(01) using ws-manter-alterar     foreground-color 15.
+           05 sc-excluir-manter     line 09  col 36 pic x(01) using ws-manter-excluir     foreground-color 15.
+           05 sc-msn-manter         line 22  col 16 pic x(50) from  ws-msn                foreground-color 12.
+
+
+       01  sc-tela-relatorio-erros.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                       Estados com mais respostas erradas                       ".
+           05 line 04 col 01 value "  1o.:                                                      Erros:              ".
+           05 line 05 col 01 value "  2o.:                                                      Erros:              ".
+           05 line 06 col 01 value "  3o.:                                                      Erros:              ".
+           05 line 07 col 01 value "  4o.:                                                      Erros:              ".
+           05 line 08 col 01 value "  5o.:                                                      Erros:              ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+           05 sc-sair-rel-erros       line 01  col 71 pic x(01) using ws-sair               foreground-color 12.
+           05 sc-estado1-rel-erros    line 04  col 08 pic x(25) from ws-rank-estado(1)      foreground-color 12.
+           05 sc-qtderros1-rel-erros  line 04  col 68 pic 9(05) from ws-rank-qtd-erros(1)   foreground-color 12.
+           05 sc-estado2-rel-erros    line 05  col 08 pic x(25) from ws-rank-estado(2)      foreground-color 12.
+           05 sc-qtderros2-rel-erros  line 05  col 68 pic 9(05) from ws-rank-qtd-erros(2)   foreground-color 12.
+           05 sc-estado3-rel-erros    line 06  col 08 pic x(25) from ws-rank-estado(3)      foreground-color 12.
+           05 sc-qtderros3-rel-erros  line 06  col 68 pic 9(05) from ws-rank-qtd-erros(3)   foreground-color 12.
+           05 sc-estado4-rel-erros    line 07  col 08 pic x(25) from ws-rank-estado(4)      foreground-color 12.
+           05 sc-qtderros4-rel-erros  line 07  col 68 pic 9(05) from ws-rank-qtd-erros(4)   foreground-color 12.
+           05 sc-estado5-rel-erros    line 08  col 08 pic x(25) from ws-rank-estado(5)      foreground-color 12.
+           05 sc-qtderros5-rel-erros  line 08  col 68 pic 9(05) from ws-rank-qtd-erros(5)   foreground-color 12.
+           05 sc-msn-rel-erros        line 22  col 16 pic x(50) from ws-msn                 foreground-color 12.
+
 
 
 
@@ -198,9 +481,20 @@
       *>  Procedimentos de inicializa��o
       *>------------------------------------------------------------------------
        inicializa section.
-      *>   abrindo o arquivo somente para leitura
+           move space to ws-ja-sorteado-tab
+           move space to ws-regiao-filtro
+           move "N"   to ws-modo-jogo
+
+      *>   abrindo o arquivo para leitura; se ainda nao existir, cria vazio
+      *>   (passa a ser povoado pela tela de manutencao de estados)
            open input arqEstados
 
+           if ws-fs-arqEstados = 35 then
+               open output arqEstados
+               close       arqEstados
+               open input  arqEstados
+           end-if
+
       *>   tratamento de file status
            if ws-fs-arqEstados  <> 00 then
                move 1                                    to ws-msn-erro-ofsset
@@ -209,23 +503,291 @@
                perform finaliza-anormal
            end-if
 
+           perform carregar-tabela-estados
 
-           perform varying ws-ind-est from 1 by 1 until ws-ind-est>26
+           perform abrir-historico
 
-               read arqEstados
-      *>       tratamento de file status
-               if ws-fs-arqEstados  <> 00 and ws-fs-arqEstados <> 10 then
-                   move 2                                        to ws-msn-erro-ofsset
-                   move ws-fs-arqEstados                        to ws-msn-erro-cod
-                   move "Erro ao ler arquivo para inicializacao" to ws-msn-erro-text
-                   perform finaliza-anormal
+           perform abrir-historico-erros
+           perform carregar-historico-erros
+
+      *>       verifica se existe uma partida salva de uma sessao anterior
+           set nao-existe-checkpoint to true
+           open input arqCheckpoint
+           if ws-fs-arqCheckpoint = 00 then
+               read arqCheckpoint
+               if ws-fs-arqCheckpoint = 00 and fd-ckpt-qtd-jogadores > zero then
+                   set  existe-checkpoint  to true
                end-if
+               close arqCheckpoint
+           end-if
 
-               move fd-estados to ws-estados(ws-ind-est)
+           if existe-checkpoint then
+               move space to ws-retomar-jogo
+               display sc-tela-retomar
+               accept sc-tela-retomar
+               if ws-retomar-jogo = "S" or ws-retomar-jogo = "s" then
+                   perform carregar-checkpoint
+               end-if
+           end-if
+           .
+       inicializa-exit.
+           exit.
 
+      *>------------------------------------------------------------------------
+      *>  (Re)carrega a tabela de estados em memoria a partir de arqEstados,
+      *>  usada tanto na inicializacao quanto apos a manutencao de estados
+      *>------------------------------------------------------------------------
+       carregar-tabela-estados section.
+           move zero to ws-qtd-estados
+           move zero to ws-ind-est
+
+      *>       para na primeira vez que o arquivo terminar (fs=10), nao em
+      *>       26 registros fixos -- Incluir/Excluir na manutencao de
+      *>       estados mudam quantos registros o arquivo realmente tem
+           perform until ws-fs-arqEstados = 10
+                      or ws-ind-est > 26
+
+               read arqEstados next record
+
+               if ws-fs-arqEstados = 00 then
+                   add 1 to ws-ind-est
+                   move fd-cod-estado to ws-cod-estado(ws-ind-est)
+                   move fd-estado     to ws-estado(ws-ind-est)
+                   move fd-capital    to ws-capital(ws-ind-est)
+                   move fd-regiao     to ws-regiao(ws-ind-est)
+                   move ws-ind-est    to ws-qtd-estados
+               else
+      *>               tratamento de file status
+                   if ws-fs-arqEstados <> 10 then
+                       move 2                                        to ws-msn-erro-ofsset
+                       move ws-fs-arqEstados                        to ws-msn-erro-cod
+                       move "Erro ao ler arquivo para inicializacao" to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+           end-perform
+
+      *>   normaliza a regiao de cada estado carregado (usado no filtro do sorteio)
+           perform varying ws-ind-est from 1 by 1 until ws-ind-est > ws-qtd-estados
+               move ws-regiao(ws-ind-est) to ws-texto-norm
+               perform normalizar-texto
+               move ws-texto-norm         to ws-regiao-norm(ws-ind-est)
            end-perform
            .
-       inicializa-exit.
+       carregar-tabela-estados-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Abre (criando se necessario) o arquivo de historico de pontuacao
+      *>------------------------------------------------------------------------
+       abrir-historico section.
+           open i-o arqHistorico
+
+           if ws-fs-arqHistorico = 35 then
+               open output arqHistorico
+               close       arqHistorico
+               open i-o    arqHistorico
+           end-if
+
+           if ws-fs-arqHistorico <> 00 then
+               move 4                                    to ws-msn-erro-ofsset
+               move ws-fs-arqHistorico                  to ws-msn-erro-cod
+               move "Erro ao abrir arquivo de historico" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       abrir-historico-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Abre (criando se necessario) o arquivo de historico de erros por
+      *>  estado, que acumula entre sessoes (diferente do checkpoint, que so
+      *>  cobre a partida em andamento)
+      *>------------------------------------------------------------------------
+       abrir-historico-erros section.
+           open i-o arqErrosHist
+
+           if ws-fs-arqErrosHist = 35 then
+               open output arqErrosHist
+               close       arqErrosHist
+               open i-o    arqErrosHist
+           end-if
+
+           if ws-fs-arqErrosHist <> 00 then
+               move 27                                        to ws-msn-erro-ofsset
+               move ws-fs-arqErrosHist                       to ws-msn-erro-cod
+               move "Erro ao abrir arquivo de historico de erros" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       abrir-historico-erros-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Carrega em ws-erros-estado o total de erros acumulado de sessoes
+      *>  anteriores para cada estado, antes de uma eventual retomada de
+      *>  checkpoint sobrescrever com o retrato da partida interrompida
+      *>------------------------------------------------------------------------
+       carregar-historico-erros section.
+           perform varying ws-ind-est from 1 by 1 until ws-ind-est > ws-qtd-estados
+
+               move ws-cod-estado(ws-ind-est) to fd-erroshist-cod-estado
+               read arqErrosHist key is fd-erroshist-cod-estado
+
+               if ws-fs-arqErrosHist = 00 then
+                   move fd-erroshist-qtd-erros to ws-erros-estado(ws-ind-est)
+               end-if
+
+           end-perform
+           .
+       carregar-historico-erros-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Restaura o estado da partida salva (jogadores, pontos, sorteio e erros)
+      *>------------------------------------------------------------------------
+       carregar-checkpoint section.
+           open input arqCheckpoint
+
+           if ws-fs-arqCheckpoint <> 00 then
+               move  9                                       to ws-msn-erro-ofsset
+               move  ws-fs-arqCheckpoint                    to ws-msn-erro-cod
+               move "Erro ao abrir arquivo de checkpoint"   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           read arqCheckpoint
+
+           if ws-fs-arqCheckpoint <> 00 then
+               move 10                                       to ws-msn-erro-ofsset
+               move  ws-fs-arqCheckpoint                    to ws-msn-erro-cod
+               move "Erro ao ler arquivo de checkpoint"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move fd-ckpt-qtd-jogadores to ws-qtd-jogadores
+           move fd-ckpt-regiao-filtro to ws-regiao-filtro
+           move fd-ckpt-modo-jogo     to ws-modo-jogo
+           move fd-ckpt-ind-jog       to ws-ind-jog-retomado
+
+           perform varying ws-ind-ckpt-est from 1 by 1 until ws-ind-ckpt-est > 26
+               move fd-ckpt-erros-estado(ws-ind-ckpt-est) to ws-erros-estado(ws-ind-ckpt-est)
+           end-perform
+
+           perform varying ws-ind-ckpt-jog from 1 by 1 until ws-ind-ckpt-jog > ws-qtd-jogadores
+               move fd-ckpt-nome-jog(ws-ind-ckpt-jog)   to ws-nome-jog(ws-ind-ckpt-jog)
+               move fd-ckpt-pontos-jog(ws-ind-ckpt-jog) to ws-pontos(ws-ind-ckpt-jog)
+
+               perform varying ws-ind-ckpt-est from 1 by 1 until ws-ind-ckpt-est > 26
+                   move fd-ckpt-ja-sorteado-est(ws-ind-ckpt-jog, ws-ind-ckpt-est)
+                                                         to ws-ja-sorteado(ws-ind-ckpt-jog, ws-ind-ckpt-est)
+               end-perform
+           end-perform
+
+           close arqCheckpoint
+
+           if ws-fs-arqCheckpoint <> 00 then
+               move 11                                      to ws-msn-erro-ofsset
+               move  ws-fs-arqCheckpoint                   to ws-msn-erro-cod
+               move "Erro ao fechar arquivo de checkpoint" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       carregar-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava um retrato da partida em andamento (inclusive de qual jogador
+      *>  joga em seguida), para retomar depois
+      *>------------------------------------------------------------------------
+       salvar-checkpoint section.
+           open output arqCheckpoint
+
+           if ws-fs-arqCheckpoint <> 00 then
+               move 12                                      to ws-msn-erro-ofsset
+               move  ws-fs-arqCheckpoint                   to ws-msn-erro-cod
+               move "Erro ao abrir arquivo de checkpoint"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move ws-qtd-jogadores to fd-ckpt-qtd-jogadores
+           move ws-regiao-filtro to fd-ckpt-regiao-filtro
+           move ws-modo-jogo     to fd-ckpt-modo-jogo
+           compute fd-ckpt-ind-jog = ws-ind-jog + 1
+
+           perform varying ws-ind-ckpt-est from 1 by 1 until ws-ind-ckpt-est > 26
+               move ws-erros-estado(ws-ind-ckpt-est) to fd-ckpt-erros-estado(ws-ind-ckpt-est)
+           end-perform
+
+           perform varying ws-ind-ckpt-jog from 1 by 1 until ws-ind-ckpt-jog > ws-qtd-jogadores
+               move ws-nome-jog(ws-ind-ckpt-jog) to fd-ckpt-nome-jog(ws-ind-ckpt-jog)
+               move ws-pontos(ws-ind-ckpt-jog)   to fd-ckpt-pontos-jog(ws-ind-ckpt-jog)
+
+               perform varying ws-ind-ckpt-est from 1 by 1 until ws-ind-ckpt-est > 26
+                   move ws-ja-sorteado(ws-ind-ckpt-jog, ws-ind-ckpt-est)
+                                             to fd-ckpt-ja-sorteado-est(ws-ind-ckpt-jog, ws-ind-ckpt-est)
+               end-perform
+           end-perform
+
+           write fd-checkpoint
+
+           if ws-fs-arqCheckpoint <> 00 then
+               move 13                                     to ws-msn-erro-ofsset
+               move  ws-fs-arqCheckpoint                  to ws-msn-erro-cod
+               move "Erro ao gravar arquivo de checkpoint" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqCheckpoint
+
+           if ws-fs-arqCheckpoint <> 00 then
+               move 14                                      to ws-msn-erro-ofsset
+               move  ws-fs-arqCheckpoint                   to ws-msn-erro-cod
+               move "Erro ao fechar arquivo de checkpoint"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       salvar-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Zera o retrato salvo, pois a rodada foi concluida e ja tem relatorio
+      *>------------------------------------------------------------------------
+       limpar-checkpoint section.
+           move zero   to fd-ckpt-qtd-jogadores
+           move space  to fd-ckpt-regiao-filtro
+           move space  to fd-ckpt-modo-jogo
+           move zero   to fd-ckpt-ind-jog
+
+           open output arqCheckpoint
+
+           if ws-fs-arqCheckpoint <> 00 then
+               move 15                                      to ws-msn-erro-ofsset
+               move  ws-fs-arqCheckpoint                   to ws-msn-erro-cod
+               move "Erro ao abrir arquivo de checkpoint"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           write fd-checkpoint
+
+           if ws-fs-arqCheckpoint <> 00 then
+               move 16                                     to ws-msn-erro-ofsset
+               move  ws-fs-arqCheckpoint                  to ws-msn-erro-cod
+               move "Erro ao gravar arquivo de checkpoint" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqCheckpoint
+
+           if ws-fs-arqCheckpoint <> 00 then
+               move 17                                      to ws-msn-erro-ofsset
+               move  ws-fs-arqCheckpoint                   to ws-msn-erro-cod
+               move "Erro ao fechar arquivo de checkpoint"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       limpar-checkpoint-exit.
            exit.
 
       *>------------------------------------------------------------------------
@@ -239,11 +801,35 @@
 
                move space  to ws-cadastro-jogadores
                move space  to ws-jogar
+               move space  to ws-manter-estados
                move space  to ws-sair
+               move space  to ws-msn
 
                display sc-tela-menu
                accept sc-tela-menu
 
+               if ws-regiao-filtro <> space then
+                   move ws-regiao-filtro to ws-texto-norm
+                   perform normalizar-texto
+                   move ws-texto-norm    to ws-regiao-filtro
+                   perform validar-regiao-filtro
+                   if regiao-nao-encontrada then
+                       move space                                   to ws-regiao-filtro
+                       move "Regiao invalida, filtro desconsiderado" to ws-msn
+
+      *>               reexibe o menu para o operador ver o aviso antes de
+      *>               qualquer cadastro/jogo comecar com o filtro descartado
+                       display sc-tela-menu
+                       accept sc-tela-menu
+                   end-if
+               end-if
+
+               if ws-modo-jogo <> "I" and ws-modo-jogo <> "i" then
+                   move "N" to ws-modo-jogo
+               else
+                   move "I" to ws-modo-jogo
+               end-if
+
                if  ws-cadastro-jogadores  = "X"
                or  ws-cadastro-jogadores  = "x"  then
                     perform cadastrar-jogadores
@@ -254,6 +840,23 @@
                     perform jogar
                end-if
 
+               if  ws-manter-estados = "X"
+               or  ws-manter-estados = "x" then
+                   if ws-qtd-jogadores > zero or existe-checkpoint then
+
+      *>               a manutencao reordena a tabela de estados em memoria pela
+      *>               chave do arquivo indexado; como ws-ja-sorteado-tab e
+      *>               ws-erros-estado sao indexados por posicao (nao por
+      *>               chave), mexer nos estados com uma partida/checkpoint em
+      *>               andamento desalinharia os dois -- por isso fica bloqueado
+                       move "Encerre ou finalize a partida atual antes de mexer nos estados" to ws-msn
+                       display sc-tela-menu
+                       accept sc-tela-menu
+                   else
+                       perform manter-estados
+                   end-if
+               end-if
+
            end-perform
       *>   chamar impressao de relatorio
            move spaces to ws-sair
@@ -265,7 +868,7 @@
            exit.
 
       *>------------------------------------------------------------------------
-      *>  Cadastro de jogadores, sao admitidos at� 4 jogadores
+      *>  Cadastro de jogadores, sao admitidos ate ws-max-jogadores jogadores
       *>------------------------------------------------------------------------
        cadastrar-jogadores section.
 
@@ -280,13 +883,26 @@
                move space     to   ws-msn
 
                if ws-nome-jogador <> space then  *> Consistindo a digita��o do User, nomes = spaces  s�o ignorados
-                   perform descobrir-prox-ind-jog
-                   if ws-ind-jog <= 4 then  *> Consistencia da quantidade de jogadores para evitar estouro de tabela
-
-      *>               salvar jogador na tabela de jogadores
-                       move ws-nome-jogador   to  ws-nome-jog(ws-ind-jog)
+                   perform verificar-nome-duplicado
+                   if nome-duplicado then
+                       move "Jogador ja cadastrado, use outro nome" to ws-msn
                    else
-                       move "Quantidade de jogadores completa" to ws-msn
+                       perform descobrir-prox-ind-jog
+                       if ws-ind-jog <= ws-max-jogadores then  *> Consistencia da quantidade de jogadores para evitar estouro de tabela
+
+      *>                   salvar jogador na tabela de jogadores
+                           add 1                  to  ws-qtd-jogadores
+                           move ws-nome-jogador   to  ws-nome-jog(ws-ind-jog)
+
+      *>                   resgata pontuacao acumulada de sessoes anteriores, se houver
+                           move ws-nome-jogador to fd-hist-nome-jog
+                           read arqHistorico key is fd-hist-nome-jog
+                           if ws-fs-arqHistorico = 00 then
+                               move fd-hist-pontos-tot to ws-pontos(ws-ind-jog)
+                           end-if
+                       else
+                           move "Quantidade de jogadores completa" to ws-msn
+                       end-if
                    end-if
                end-if
 
@@ -295,17 +911,186 @@
        cadastrar-jogadores-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>   Confere se o nome digitado ja pertence a outro jogador cadastrado
+      *>   nesta partida, evitando duas linhas de ws-jogadores compartilhando
+      *>   a mesma chave em arqHistorico
+      *>------------------------------------------------------------------------
+       verificar-nome-duplicado section.
+           set nome-nao-duplicado to true
+
+           perform varying ws-ind-aux from 1 by 1 until ws-ind-aux > ws-qtd-jogadores
+                                                     or  nome-duplicado
+               if ws-nome-jog(ws-ind-aux) = ws-nome-jogador then
+                   set nome-duplicado to true
+               end-if
+           end-perform
+           .
+       verificar-nome-duplicado-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Manutencao do cadastro de estados/capitais direto pelo programa,
+      *>   para nao depender mais de edicao manual do arquivo de dados
+      *>------------------------------------------------------------------------
+       manter-estados section.
+           close arqEstados
+
+           if ws-fs-arqEstados <> 00 then
+               move 18                                     to ws-msn-erro-ofsset
+               move ws-fs-arqEstados                      to ws-msn-erro-cod
+               move "Erro ao fechar arquivo de estados"   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open i-o arqEstados
+
+           if ws-fs-arqEstados <> 00 then
+               move 19                                            to ws-msn-erro-ofsset
+               move ws-fs-arqEstados                              to ws-msn-erro-cod
+               move "Erro ao abrir arquivo de estados p/ manut."  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move space to ws-sair
+
+           perform until ws-sair = "V"
+                      or ws-sair = "v"
+
+               move space to ws-msn
+               move space to ws-manter-cod-estado
+               move space to ws-manter-estado
+               move space to ws-manter-capital
+               move space to ws-manter-regiao
+               move space to ws-manter-incluir
+               move space to ws-manter-alterar
+               move space to ws-manter-excluir
+
+               display sc-tela-manter-estados
+               accept sc-tela-manter-estados
+
+               if ws-manter-cod-estado <> space then
+                   perform tratar-manutencao-estado
+               end-if
+
+           end-perform
+
+           move space to ws-sair
+
+           close arqEstados
+
+           if ws-fs-arqEstados <> 00 then
+               move 20                                     to ws-msn-erro-ofsset
+               move ws-fs-arqEstados                      to ws-msn-erro-cod
+               move "Erro ao fechar arquivo de estados"   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open input arqEstados
+
+           if ws-fs-arqEstados <> 00 then
+               move 21                                     to ws-msn-erro-ofsset
+               move ws-fs-arqEstados                      to ws-msn-erro-cod
+               move "Erro ao reabrir arquivo de estados"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>       recarrega a tabela em memoria com os dados atualizados
+           perform carregar-tabela-estados
+           .
+       manter-estados-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Inclui, altera ou exclui um estado/capital, conforme a opcao marcada
+      *>------------------------------------------------------------------------
+       tratar-manutencao-estado section.
+           move ws-manter-cod-estado to fd-cod-estado
+           read arqEstados key is fd-cod-estado
+
+           if ws-manter-incluir = "X" or ws-manter-incluir = "x" then
+               if ws-fs-arqEstados = 00 then
+                   move "Estado ja cadastrado, use Alterar" to ws-msn
+               else
+                   if ws-qtd-estados >= 26 then  *> tabela de estados em memoria comporta no maximo 26
+                       move "Tabela de estados completa" to ws-msn
+                   else
+                       move ws-manter-cod-estado to fd-cod-estado
+                       move ws-manter-estado     to fd-estado
+                       move ws-manter-capital    to fd-capital
+                       move ws-manter-regiao     to fd-regiao
+                       write fd-estados
+
+                       if ws-fs-arqEstados <> 00 then
+                           move 22                            to ws-msn-erro-ofsset
+                           move ws-fs-arqEstados             to ws-msn-erro-cod
+                           move "Erro ao incluir estado"     to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+
+                       move "Estado incluido com sucesso" to ws-msn
+                   end-if
+               end-if
+           else
+               if ws-manter-alterar = "X" or ws-manter-alterar = "x" then
+                   if ws-fs-arqEstados <> 00 then
+                       move "Estado nao encontrado" to ws-msn
+                   else
+                       move ws-manter-estado  to fd-estado
+                       move ws-manter-capital to fd-capital
+                       move ws-manter-regiao  to fd-regiao
+                       rewrite fd-estados
+
+                       if ws-fs-arqEstados <> 00 then
+                           move 23                        to ws-msn-erro-ofsset
+                           move ws-fs-arqEstados         to ws-msn-erro-cod
+                           move "Erro ao alterar estado" to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+
+                       move "Estado alterado com sucesso" to ws-msn
+                   end-if
+               else
+                   if ws-manter-excluir = "X" or ws-manter-excluir = "x" then
+                       if ws-fs-arqEstados <> 00 then
+                           move "Estado nao encontrado" to ws-msn
+                       else
+                           delete arqEstados
+
+                           if ws-fs-arqEstados <> 00 then
+                               move 24                        to ws-msn-erro-ofsset
+                               move ws-fs-arqEstados         to ws-msn-erro-cod
+                               move "Erro ao excluir estado" to ws-msn-erro-text
+                               perform finaliza-anormal
+                           end-if
+
+                           move "Estado excluido com sucesso" to ws-msn
+                       end-if
+                   else
+                       move "Marque Incluir, Alterar ou Excluir" to ws-msn
+                   end-if
+               end-if
+           end-if
+           .
+       tratar-manutencao-estado-exit.
+           exit.
+
 
       *>------------------------------------------------------------------------
       *>   Motor do jogo
       *>------------------------------------------------------------------------
        jogar section.
+           if ws-ind-jog-retomado not = zero
+               move ws-ind-jog-retomado to ws-ind-jog-inicio
+               move zero                to ws-ind-jog-retomado
+           else
+               move 1 to ws-ind-jog-inicio
+           end-if
 
            perform until ws-sair = "V"
                       or ws-sair = "v"
 
-               perform varying  ws-ind-jog  from 1 by 1 until ws-ind-jog > 4
-                                                          or  ws-nome-jog(ws-ind-jog) = spaces
+               perform varying  ws-ind-jog  from ws-ind-jog-inicio by 1 until ws-ind-jog > ws-qtd-jogadores
                                                           or  ws-sair = "V"
                                                           or  ws-sair = "v"
       *>           Jogador da rodada...
@@ -313,7 +1098,14 @@
                    move ws-pontos(ws-ind-jog)     to   ws-pontos-jogador
 
                    perform sorteia-estado
-                   move ws-estado(ws-ind-est)     to   ws-estado-sorteado
+
+                   if modo-inverso then
+                       move ws-capital(ws-ind-est)            to   ws-valor-exibido
+                       move "Qual e o estado desta capital:"  to   ws-pergunta-jog
+                   else
+                       move ws-estado(ws-ind-est)              to   ws-valor-exibido
+                       move "Qual e a capital deste estado:"   to   ws-pergunta-jog
+                   end-if
 
                    move space                     to   ws-capital-jog
                    move space                     to   ws-msn
@@ -322,19 +1114,36 @@
                    accept sc-tela-jogar
 
 
-      *>           Testa se jogador acertou a resposta
-                   if ws-capital-jog = ws-capital(ws-ind-est) then
+      *>           Testa se jogador acertou a resposta, ignorando
+      *>           diferencas de maiusculas, espacos e acentuacao
+                   move ws-capital-jog   to ws-texto-norm
+                   perform normalizar-texto
+                   move ws-texto-norm    to ws-resposta-norm
+
+                   if modo-inverso then
+                       move ws-estado(ws-ind-est) to ws-texto-norm
+                   else
+                       move ws-capital(ws-ind-est) to ws-texto-norm
+                   end-if
+                   perform normalizar-texto
+
+                   if ws-resposta-norm = ws-texto-norm then
                          add 1 to ws-pontos(ws-ind-jog)
                          move "Acertou!!!"  to ws-msn
                    else
+                         add 1 to ws-erros-estado(ws-ind-est)
                          move "Errou!!!"    to ws-msn
                    end-if
 
+                   perform salvar-checkpoint
+
                    display sc-tela-jogar
                    accept sc-tela-jogar
 
                end-perform
 
+               move 1 to ws-ind-jog-inicio
+
            end-perform
 
            .
@@ -346,10 +1155,7 @@
       *>   Descobrir a proxima posi��o livre dentro da tabela de jogadores
       *>------------------------------------------------------------------------
        descobrir-prox-ind-jog section.
-           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > 4
-                                                     or ws-nome-jog(ws-ind-jog) = space
-               continue
-           end-perform
+           compute ws-ind-jog = ws-qtd-jogadores + 1
            .
        descobrir-prox-ind-jog-exit.
            exit.
@@ -358,43 +1164,195 @@
       *>   Sorteia o estado
       *>------------------------------------------------------------------------
        sorteia-estado section.
-            move 1 to ws-ind-arq
-            move zero   to   ws-ind-est
+            perform contar-disponiveis
+
+            if ws-qtd-disponiveis = zero then
+                perform reiniciar-sorteio-rodada
+            end-if
+
+            move zero to ws-ind-est
+            move zero to ws-tentativas-sorteio
+
             perform until ws-ind-est <> 0
-               accept semente from time
 
-               compute num_random = function random(semente)
+                add 1 to ws-tentativas-sorteio
+                if ws-tentativas-sorteio > 1000 then
+                    move 6                                         to ws-msn-erro-ofsset
+                    move zero                                      to ws-msn-erro-cod
+                    move "Nenhum estado elegivel para o sorteio"   to ws-msn-erro-text
+                    perform finaliza-anormal
+                end-if
 
-               multiply num_random by 26 giving ws-ind-est
+                accept semente from time
+
+                compute num_random = function random(semente)
+
+                multiply num_random by ws-qtd-estados giving ws-ind-arq
+                add 1 to ws-ind-arq                      *> ajusta faixa de 0-(qtd-1) para 1-qtd
+
+                if ws-ja-sorteado(ws-ind-jog, ws-ind-arq) = space
+                and (ws-regiao-filtro = space or ws-regiao-norm(ws-ind-arq) = ws-regiao-filtro) then
+                    move ws-ind-arq to ws-ind-est
+                end-if
 
-      *>        perform until ws-ind-arq > ws-ind-est
-      *>
-      *>            read arqEstados
-      *>            move fd-estados to ws-estados
-      *>            add 1 to ws-ind-arq
-      *>
-      *>        end-perform
             end-perform
+
+            move "S" to ws-ja-sorteado(ws-ind-jog, ws-ind-est)
+
+      *>     leitura indexada real pela chave do estado sorteado
+            move ws-cod-estado(ws-ind-est) to fd-cod-estado
+            read arqEstados key is fd-cod-estado
+
+            if ws-fs-arqEstados <> 00 then
+                move 7                                        to ws-msn-erro-ofsset
+                move ws-fs-arqEstados                        to ws-msn-erro-cod
+                move "Erro ao ler estado sorteado pela chave" to ws-msn-erro-text
+                perform finaliza-anormal
+            end-if
+
+            move fd-estado  to ws-estado(ws-ind-est)
+            move fd-capital to ws-capital(ws-ind-est)
            .
        sorteia-estado-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>   Conta quantos estados ainda nao foram sorteados nesta rodada,
+      *>   para o jogador da vez (ws-ind-jog)
+      *>------------------------------------------------------------------------
+       contar-disponiveis section.
+           move zero to ws-qtd-disponiveis
+
+           perform varying ws-ind-aux from 1 by 1 until ws-ind-aux > ws-qtd-estados
+               if ws-ja-sorteado(ws-ind-jog, ws-ind-aux) = space
+               and (ws-regiao-filtro = space or ws-regiao-norm(ws-ind-aux) = ws-regiao-filtro) then
+                   add 1 to ws-qtd-disponiveis
+               end-if
+           end-perform
+           .
+       contar-disponiveis-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Confere se a regiao digitada no filtro corresponde a alguma regiao
+      *>   realmente cadastrada nos estados (evita filtro que nunca sorteia nada)
+      *>------------------------------------------------------------------------
+       validar-regiao-filtro section.
+           set regiao-nao-encontrada to true
+
+           perform varying ws-ind-aux from 1 by 1 until ws-ind-aux > ws-qtd-estados
+                                                     or  regiao-encontrada
+               if ws-regiao-norm(ws-ind-aux) = ws-regiao-filtro then
+                   set regiao-encontrada to true
+               end-if
+           end-perform
+           .
+       validar-regiao-filtro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Reinicia o controle de sorteados do jogador da vez (ws-ind-jog),
+      *>   liberando todos os 26 estados para uma nova rodada dele
+      *>------------------------------------------------------------------------
+       reiniciar-sorteio-rodada section.
+           perform varying ws-ind-aux from 1 by 1 until ws-ind-aux > ws-qtd-estados
+               if ws-regiao-filtro = space or ws-regiao-norm(ws-ind-aux) = ws-regiao-filtro then
+                   move space to ws-ja-sorteado(ws-ind-jog, ws-ind-aux)
+               end-if
+           end-perform
+           .
+       reiniciar-sorteio-rodada-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Normaliza texto para comparacao: maiusculas e sem espacos nas pontas
+      *>------------------------------------------------------------------------
+       normalizar-texto section.
+           move function trim(ws-texto-norm)       to ws-texto-norm
+           move function upper-case(ws-texto-norm) to ws-texto-norm
+
+      *>       Retira acentuacao para a comparacao nao depender de como
+      *>       o jogador digitou o acento (ou se digitou). FUNCTION UPPER-CASE
+      *>       nao converte bytes acentuados minusculos nesta runtime (locale
+      *>       "C"), entao os dois conjuntos de codigos (maiusculo e minusculo)
+      *>       precisam ser tratados aqui.
+           inspect ws-texto-norm replacing all x"C1" by "A"
+           inspect ws-texto-norm replacing all x"C0" by "A"
+           inspect ws-texto-norm replacing all x"C2" by "A"
+           inspect ws-texto-norm replacing all x"C3" by "A"
+           inspect ws-texto-norm replacing all x"C9" by "E"
+           inspect ws-texto-norm replacing all x"CA" by "E"
+           inspect ws-texto-norm replacing all x"CD" by "I"
+           inspect ws-texto-norm replacing all x"D3" by "O"
+           inspect ws-texto-norm replacing all x"D4" by "O"
+           inspect ws-texto-norm replacing all x"D5" by "O"
+           inspect ws-texto-norm replacing all x"DA" by "U"
+           inspect ws-texto-norm replacing all x"DC" by "U"
+           inspect ws-texto-norm replacing all x"C7" by "C"
+           inspect ws-texto-norm replacing all x"E1" by "A"
+           inspect ws-texto-norm replacing all x"E0" by "A"
+           inspect ws-texto-norm replacing all x"E2" by "A"
+           inspect ws-texto-norm replacing all x"E3" by "A"
+           inspect ws-texto-norm replacing all x"E9" by "E"
+           inspect ws-texto-norm replacing all x"EA" by "E"
+           inspect ws-texto-norm replacing all x"ED" by "I"
+           inspect ws-texto-norm replacing all x"F3" by "O"
+           inspect ws-texto-norm replacing all x"F4" by "O"
+           inspect ws-texto-norm replacing all x"F5" by "O"
+           inspect ws-texto-norm replacing all x"FA" by "U"
+           inspect ws-texto-norm replacing all x"FC" by "U"
+           inspect ws-texto-norm replacing all x"E7" by "C"
+           .
+       normalizar-texto-exit.
+           exit.
+
 
       *>------------------------------------------------------------------------
       *>   Imprimindo relat�rio final
       *>------------------------------------------------------------------------
        relatorio-final section.
+           perform ordenar-jogadores
+           perform atualizar-historico-jogadores
+           perform atualizar-historico-erros
+           perform exportar-relatorio-final
+           perform limpar-checkpoint
 
            perform until ws-sair = "X"
                       or ws-sair = "x"
 
-               perform ordenar-jogadores
-
                move space to ws-msn
                move space to ws-sair
+               move space to ws-ver-erros
+
+      *>           usa uma variante reduzida da tela quando ha menos jogadores
+      *>           do que colocacoes fixas, para nao ler ws-nome-jog/ws-pontos
+      *>           em indices alem de ws-qtd-jogadores
+               if ws-qtd-jogadores = 0 then
+                   display sc-tela-relatorio-0
+                   accept  sc-tela-relatorio-0
+               else
+                   if ws-qtd-jogadores = 1 then
+                       display sc-tela-relatorio-1
+                       accept  sc-tela-relatorio-1
+                   else
+                       if ws-qtd-jogadores = 2 then
+                           display sc-tela-relatorio-2
+                           accept  sc-tela-relatorio-2
+                       else
+                           if ws-qtd-jogadores = 3 then
+                               display sc-tela-relatorio-3
+                               accept  sc-tela-relatorio-3
+                           else
+                               display sc-tela-relatorio
+                               accept  sc-tela-relatorio
+                           end-if
+                       end-if
+                   end-if
+               end-if
 
-               display sc-tela-relatorio
-               accept sc-tela-relatorio
+               if ws-ver-erros = "X" or ws-ver-erros = "x" then
+                   perform relatorio-erros
+               end-if
 
            end-perform
 
@@ -402,6 +1360,179 @@
        relatorio-final-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>   Grava a pontuacao acumulada de cada jogador no arquivo de historico
+      *>------------------------------------------------------------------------
+       atualizar-historico-jogadores section.
+           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > ws-qtd-jogadores
+
+               move ws-nome-jog(ws-ind-jog) to fd-hist-nome-jog
+               read arqHistorico key is fd-hist-nome-jog
+
+               if ws-fs-arqHistorico = 00 then
+                   move ws-pontos(ws-ind-jog)   to fd-hist-pontos-tot
+                   rewrite fd-historico
+               else
+                   move ws-nome-jog(ws-ind-jog) to fd-hist-nome-jog
+                   move ws-pontos(ws-ind-jog)   to fd-hist-pontos-tot
+                   write fd-historico
+               end-if
+
+           end-perform
+           .
+       atualizar-historico-jogadores-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Grava a contagem acumulada de erros de cada estado no arquivo de
+      *>   historico de erros, para o ranking de erros valer entre sessoes
+      *>------------------------------------------------------------------------
+       atualizar-historico-erros section.
+           perform varying ws-ind-est from 1 by 1 until ws-ind-est > ws-qtd-estados
+
+               move ws-cod-estado(ws-ind-est) to fd-erroshist-cod-estado
+               read arqErrosHist key is fd-erroshist-cod-estado
+
+               if ws-fs-arqErrosHist = 00 then
+                   move ws-erros-estado(ws-ind-est) to fd-erroshist-qtd-erros
+                   rewrite fd-erros-hist
+               else
+                   move ws-cod-estado(ws-ind-est)    to fd-erroshist-cod-estado
+                   move ws-erros-estado(ws-ind-est)  to fd-erroshist-qtd-erros
+                   write fd-erros-hist
+               end-if
+
+           end-perform
+           .
+       atualizar-historico-erros-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Arquiva o ranking final completo, com data/hora, para consulta futura
+      *>------------------------------------------------------------------------
+       exportar-relatorio-final section.
+           open extend arqRelatorio
+
+           if ws-fs-arqRelatorio = 35 then
+               open output arqRelatorio
+               close       arqRelatorio
+               open extend arqRelatorio
+           end-if
+
+           if ws-fs-arqRelatorio <> 00 then
+               move 5                                      to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorio                    to ws-msn-erro-cod
+               move "Erro ao abrir arquivo de relatorio"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           accept ws-data-atual from date yyyymmdd
+           accept ws-hora-atual from time
+
+           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > ws-qtd-jogadores
+
+               move spaces to ws-linha-relatorio
+               string ws-nome-jog(ws-ind-jog)  delimited by size
+                      " - Pontos: "             delimited by size
+                      ws-pontos(ws-ind-jog)     delimited by size
+                      " - Data: "               delimited by size
+                      ws-data-atual             delimited by size
+                      " Hora: "                 delimited by size
+                      ws-hora-atual             delimited by size
+                 into ws-linha-relatorio
+               end-string
+
+               write fd-linha-relatorio from ws-linha-relatorio
+
+               if ws-fs-arqRelatorio <> 00 then
+                   move 25                                     to ws-msn-erro-ofsset
+                   move ws-fs-arqRelatorio                    to ws-msn-erro-cod
+                   move "Erro ao gravar arquivo de relatorio" to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+           end-perform
+
+           close arqRelatorio
+
+           if ws-fs-arqRelatorio <> 00 then
+               move 26                                     to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorio                    to ws-msn-erro-cod
+               move "Erro ao fechar arquivo de relatorio" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       exportar-relatorio-final-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Monta e exibe o ranking de estados com mais respostas erradas
+      *>------------------------------------------------------------------------
+       relatorio-erros section.
+      *>       zera o ranking inteiro primeiro, para nao deixar estado excluido
+      *>       de uma manutencao anterior preso num slot que a carga abaixo,
+      *>       limitada a ws-qtd-estados, nao vai mais sobrescrever
+           perform varying ws-ind-est from 1 by 1 until ws-ind-est > 26
+               move spaces to ws-rank-cod-estado(ws-ind-est)
+               move spaces to ws-rank-estado(ws-ind-est)
+               move zero   to ws-rank-qtd-erros(ws-ind-est)
+           end-perform
+
+           perform varying ws-ind-est from 1 by 1 until ws-ind-est > ws-qtd-estados
+               move ws-cod-estado(ws-ind-est)   to ws-rank-cod-estado(ws-ind-est)
+               move ws-estado(ws-ind-est)       to ws-rank-estado(ws-ind-est)
+               move ws-erros-estado(ws-ind-est) to ws-rank-qtd-erros(ws-ind-est)
+           end-perform
+
+           perform ordenar-estados-por-erro
+
+           move space to ws-sair
+
+           perform until ws-sair = "X"
+                      or ws-sair = "x"
+
+               move space to ws-msn
+
+               display sc-tela-relatorio-erros
+               accept sc-tela-relatorio-erros
+
+           end-perform
+
+           move space to ws-sair
+           .
+       relatorio-erros-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Ordena��o do ranking de estados, do maior para o menor n�mero de erros
+      *>------------------------------------------------------------------------
+       ordenar-estados-por-erro section.
+           set trocou  to true
+
+           perform until nao_trocou
+               move 1           to     ws-ind-rank
+
+               set nao_trocou   to true
+
+               perform until ws-ind-rank = 26
+      *>
+                   if ws-rank-qtd-erros(ws-ind-rank) < ws-rank-qtd-erros(ws-ind-rank + 1) then
+      *>                FAZ TROCA...
+                       move ws-rank-erros(ws-ind-rank + 1)  to  ws-rank-erros-aux
+                       move ws-rank-erros(ws-ind-rank)      to  ws-rank-erros(ws-ind-rank + 1)
+                       move ws-rank-erros-aux               to  ws-rank-erros(ws-ind-rank)
+
+                       set trocou         to  true
+
+                   end-if
+                   add  1   to ws-ind-rank
+               end-perform
+           end-perform
+
+           .
+       ordenar-estados-por-erro-exit.
+           exit.
+
 
       *>------------------------------------------------------------------------
       *>   Ordena��o da tabela de jogadores
@@ -414,8 +1545,8 @@
 
                set nao_trocou   to true
 
-               perform until ws-ind-jog = 4
-                       or    ws-nome-jog(ws-ind-jog + 1) = space
+               perform until ws-ind-jog = ws-qtd-jogadores
+                       or    ws-ind-jog > ws-qtd-jogadores
       *>
                    if ws-pontos(ws-ind-jog) < ws-pontos(ws-ind-jog + 1) then  *> crit�rio de ordena��o � "pontos do jogador"
       *>                FAZ TROCA...
@@ -463,6 +1594,24 @@
                perform finaliza-anormal
            end-if
 
+           close arqHistorico
+
+           if ws-fs-arqHistorico  <> 00 then
+               move 8                                     to ws-msn-erro-ofsset
+               move ws-fs-arqHistorico                   to ws-msn-erro-cod
+               move "Erro ao fechar arquivo de historico" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqErrosHist
+
+           if ws-fs-arqErrosHist  <> 00 then
+               move 28                                                to ws-msn-erro-ofsset
+               move ws-fs-arqErrosHist                               to ws-msn-erro-cod
+               move "Erro ao fechar arquivo de historico de erros"   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
            Stop run
            .
        finaliza-exit.
